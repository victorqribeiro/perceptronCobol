@@ -2,88 +2,561 @@
        PROGRAM-ID. PERCEPTRON.
        AUTHOR. Victor Ribeiro.
        DATE-WRITTEN. May 30th 2020.
-       
+
        ENVIRONMENT DIVISION.
             INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
                     SELECT TRAINING ASSIGN TO "DATA.DAT"
                        ORGANIZATION IS LINE SEQUENTIAL.
+                    SELECT OPTIONAL WEIGHTS-FILE ASSIGN TO "WEIGHTS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-WEIGHTS-STATUS.
+                    SELECT OPTIONAL CANDIDATES
+                       ASSIGN TO "CANDIDATES.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CAND-STATUS.
+                    SELECT RESULTS ASSIGN TO "RESULTS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+                    SELECT REPORT-FILE ASSIGN TO "REPORT.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-REPORT-STATUS.
+                    SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-EXC-STATUS.
+                    SELECT OPTIONAL PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-PARAMS-STATUS.
+                    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-AUDIT-STATUS.
+                    SELECT OPTIONAL CHECKPOINT-FILE
+                       ASSIGN TO "CHECKPT.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
             FILE SECTION.
                 FD TRAINING.
-                    01 X.
-                        02 FEATURE1 PIC X(4).
-                        02 FEATURE2 PIC X(4).
-                        02 FEATURE3 PIC X(4).
-                        02 FEATURE4 PIC X(4).
-                        02 Y PIC 9.
-      
+                    01 TRAINING-REC PIC X(80).
+
+                FD CANDIDATES.
+                    01 CAND-REC PIC X(80).
+
+                FD RESULTS.
+                    01 RES-REC PIC X(1).
+
+                FD REPORT-FILE.
+                    01 REPORT-REC PIC X(80).
+
+                FD EXCEPTIONS-FILE.
+                    01 EXC-REC.
+                        02 EXC-DATA PIC X(40).
+                        02 FILLER PIC X(2).
+                        02 EXC-REASON PIC X(40).
+
+                FD PARAMS-FILE.
+                    01 PARM-REC.
+                        02 PARM-LR PIC 9(2)V9(4).
+                        02 PARM-IT PIC 99.
+
+                FD AUDIT-FILE.
+                    01 AUDIT-REC PIC X(200).
+
+                FD CHECKPOINT-FILE.
+                    01 CKPT-REC.
+                        02 CKPT-EPOCH PIC 99.
+                        02 CKPT-NUM-FEAT PIC 99.
+                        02 CKPT-B PIC S99V9999 SIGN LEADING SEPARATE.
+                        02 CKPT-W PIC S99V9999 SIGN LEADING SEPARATE
+                                              OCCURS 8 TIMES.
+
+                FD WEIGHTS-FILE.
+                    01 WT-REC.
+                        02 WT-NUM-FEAT PIC 99.
+                        02 WT-B PIC S99V9999 SIGN LEADING SEPARATE.
+                        02 WT-W PIC S99V9999 SIGN LEADING SEPARATE
+                                             OCCURS 8 TIMES.
+
             WORKING-STORAGE SECTION.
                 01 LR PIC S99V9999 VALUE 00.0010.
                 01 ERR PIC S99V9999.
                 01 B PIC S99V9999.
-                01 W1 PIC S99V9999.
-                01 W2 PIC S99V9999.
-                01 W3 PIC S99V9999.
-                01 W4 PIC S99V9999.
                 01 IT PIC 99 VALUE 10.
                 01 PREDICTION PIC S99V9999.
-                01 FEAT1 PIC 9V9.
-                01 FEAT2 PIC 9V9.
-                01 FEAT3 PIC 9V9.
-                01 FEAT4 PIC 9V9.
                 01 TMP PIC S99V9999.
-                01 F1 PIC S99V99.
-                01 F2 PIC S99V99.
-                01 F3 PIC S99V99.
-                01 F4 PIC S99V99.
-                
-            
+                01 WS-LOAD-CHOICE PIC X VALUE "N".
+                01 WS-WEIGHTS-FOUND PIC X VALUE "N".
+                01 WS-BATCH-CHOICE PIC X VALUE "N".
+                01 WS-EOF-CANDIDATES PIC X VALUE "N".
+                01 WS-EPOCH PIC 99.
+                01 WS-EP-ERR PIC S9(4)V9999.
+                01 WS-EP-OK PIC 999.
+                01 WS-EP-RECS PIC 999.
+                01 WS-CLASS PIC 9.
+                01 WS-ROW-VALID PIC X VALUE "Y".
+                01 WS-PARAMS-STATUS PIC XX.
+                01 WS-AUDIT-STATUS PIC XX.
+                01 WS-TS PIC X(21).
+                01 WS-AUDIT-LINE PIC X(200).
+                01 WS-PTR PIC 9(4).
+                01 WS-B-DISP PIC S9(2)V9(4) SIGN LEADING SEPARATE.
+                01 WS-W-DISP PIC S9(2)V9(4) SIGN LEADING SEPARATE.
+                01 WS-CKPT-STATUS PIC XX.
+                01 WS-WEIGHTS-STATUS PIC XX.
+                01 WS-CAND-STATUS PIC XX.
+                01 WS-REPORT-STATUS PIC XX.
+                01 WS-EXC-STATUS PIC XX.
+                01 WS-RESUME-CHOICE PIC X VALUE "N".
+                01 WS-CKPT-FOUND PIC X VALUE "N".
+                01 WS-START-EPOCH PIC 99 VALUE 1.
+
+                01 WS-EOF-TRAINING PIC X VALUE "N".
+                01 WS-TOTAL-RECS PIC 999 VALUE 0.
+                01 WS-ROW-NUM PIC 999.
+                01 WS-TRAIN-COUNT PIC 999 VALUE 0.
+                01 WS-HOLDOUT-COUNT PIC 999 VALUE 0.
+                01 WS-HOLD-OK PIC 999.
+                01 WS-HOLD-TOTAL PIC 999.
+                01 WS-HOLD-LINE.
+                    02 WS-HL-TEXT1 PIC X(24)
+                        VALUE "HELD-OUT ACCURACY ".
+                    02 WS-HL-ACCURACY PIC ZZ9.
+                    02 WS-HL-TEXT2 PIC X(2) VALUE "% ".
+
+                01 WS-MAX-FEAT PIC 99 VALUE 08.
+                01 WS-NUM-FEAT PIC 99 VALUE 04.
+                01 WS-NUM-FEAT-DISP PIC Z9.
+                01 WS-IDX PIC 99.
+                01 WS-START PIC 999.
+                01 WS-Y PIC 9.
+
+                01 WS-W-TAB.
+                    02 WS-W PIC S99V9999 OCCURS 8 TIMES.
+                01 WS-FEAT-X-TAB.
+                    02 WS-FEAT-X PIC X(4) OCCURS 8 TIMES.
+                01 WS-FEAT-N-TAB.
+                    02 WS-FEAT-N PIC 9V9 OCCURS 8 TIMES.
+                01 WS-F-TAB.
+                    02 WS-F PIC S99V99 OCCURS 8 TIMES.
+
+                01 WS-REPORT-LINE.
+                    02 WS-RL-TEXT1 PIC X(9) VALUE "EPOCH ".
+                    02 WS-RL-EPOCH PIC Z9.
+                    02 WS-RL-TEXT2 PIC X(11) VALUE "  AVG ERR ".
+                    02 WS-RL-AVGERR PIC -9.9999.
+                    02 WS-RL-TEXT3 PIC X(12) VALUE "  ACCURACY ".
+                    02 WS-RL-ACCURACY PIC ZZ9.
+                    02 WS-RL-TEXT4 PIC X(2) VALUE "% ".
+
+                01 WS-NOREC-LINE.
+                    02 WS-NR-TEXT1 PIC X(9) VALUE "EPOCH ".
+                    02 WS-NR-EPOCH PIC Z9.
+                    02 WS-NR-TEXT2 PIC X(20)
+                        VALUE "  NO VALID RECORDS ".
+
+
        PROCEDURE DIVISION.
-           COMPUTE B = FUNCTION RANDOM
-           COMPUTE W1 = FUNCTION RANDOM
-           COMPUTE W2 = FUNCTION RANDOM
-           COMPUTE W3 = FUNCTION RANDOM
-           COMPUTE W4 = FUNCTION RANDOM
-           PERFORM IT TIMES
+           PERFORM 0100-READ-PARAMS
+           DISPLAY "LOAD SAVED WEIGHTS FROM WEIGHTS.DAT (Y/N)? "
+           ACCEPT WS-LOAD-CHOICE
+           IF WS-LOAD-CHOICE = "Y" OR WS-LOAD-CHOICE = "y"
+               PERFORM 8000-LOAD-WEIGHTS
+           END-IF
+           IF WS-WEIGHTS-FOUND = "N"
+               PERFORM 0200-DETECT-FEATURE-COUNT
+               PERFORM 0300-COUNT-RECORDS
+               DISPLAY "RESUME FROM CHECKPT.DAT (Y/N)? "
+               ACCEPT WS-RESUME-CHOICE
+               IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+                   PERFORM 7500-LOAD-CHECKPOINT
+               END-IF
+               IF WS-CKPT-FOUND = "N"
+                   MOVE 1 TO WS-START-EPOCH
+                   COMPUTE B = FUNCTION RANDOM
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-NUM-FEAT
+                       COMPUTE WS-W(WS-IDX) = FUNCTION RANDOM
+                   END-PERFORM
+               END-IF
+               PERFORM 7000-TRAIN
+               PERFORM 8100-SAVE-WEIGHTS
+               PERFORM 8200-WRITE-AUDIT
+           END-IF
+           DISPLAY "SCORE CANDIDATES.DAT IN BATCH MODE (Y/N)? "
+           DISPLAY "(CANDIDATES.DAT HAS NO HEADER ROW - EVERY LINE "
+                   "IS SCORED, UNLIKE DATA.DAT) "
+           ACCEPT WS-BATCH-CHOICE
+           IF WS-BATCH-CHOICE = "Y" OR WS-BATCH-CHOICE = "y"
+               PERFORM 9000-BATCH-SCORE
+           ELSE
+               MOVE WS-NUM-FEAT TO WS-NUM-FEAT-DISP
+               DISPLAY "ENTER " WS-NUM-FEAT-DISP " VALUES"
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NUM-FEAT
+                   ACCEPT WS-F(WS-IDX)
+               END-PERFORM
+               COMPUTE PREDICTION = B
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NUM-FEAT
+                   COMPUTE PREDICTION = PREDICTION +
+                           WS-W(WS-IDX) * WS-F(WS-IDX)
+               END-PERFORM
+               IF PREDICTION > 0.5
+                   DISPLAY "1"
+               ELSE
+                   DISPLAY "0"
+               END-IF
+           END-IF
+           STOP RUN.
+
+       0100-READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF WS-PARAMS-STATUS = "00"
+               READ PARAMS-FILE
+                   NOT AT END
+                       MOVE PARM-LR TO LR
+                       MOVE PARM-IT TO IT
+                       DISPLAY "PARAMS.DAT LOADED - LR/IT OVERRIDDEN"
+               END-READ
+           END-IF
+           CLOSE PARAMS-FILE.
+
+       0200-DETECT-FEATURE-COUNT.
+           OPEN INPUT TRAINING
+           READ TRAINING
+               AT END
+                   DISPLAY "DATA.DAT MISSING HEADER, ASSUMING 4"
+               NOT AT END
+                   MOVE TRAINING-REC(1:2) TO WS-NUM-FEAT
+           END-READ
+           CLOSE TRAINING
+           IF WS-NUM-FEAT > WS-MAX-FEAT
+               DISPLAY "DATA.DAT HEADER REQUESTS " WS-NUM-FEAT
+                       " FEATURES, MAX SUPPORTED IS " WS-MAX-FEAT
+               STOP RUN
+           END-IF.
+
+       0300-COUNT-RECORDS.
+           MOVE 0 TO WS-TOTAL-RECS
+           OPEN INPUT TRAINING
+           READ TRAINING
+               AT END CONTINUE
+           END-READ
+           PERFORM UNTIL WS-EOF-TRAINING = "Y"
+               READ TRAINING
+                   AT END MOVE "Y" TO WS-EOF-TRAINING
+                   NOT AT END ADD 1 TO WS-TOTAL-RECS
+               END-READ
+           END-PERFORM
+           MOVE "N" TO WS-EOF-TRAINING
+           CLOSE TRAINING
+           COMPUTE WS-TRAIN-COUNT = WS-TOTAL-RECS * 80 / 100
+           COMPUTE WS-HOLDOUT-COUNT = WS-TOTAL-RECS - WS-TRAIN-COUNT.
+
+       7000-TRAIN.
+           IF WS-CKPT-FOUND = "Y"
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXC-STATUS NOT = "00"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           MOVE 0 TO WS-EP-ERR
+           MOVE 0 TO WS-EP-OK
+           MOVE 0 TO WS-EP-RECS
+           PERFORM VARYING WS-EPOCH FROM WS-START-EPOCH BY 1
+                   UNTIL WS-EPOCH > IT
+              MOVE 0 TO WS-EP-ERR
+              MOVE 0 TO WS-EP-OK
+              MOVE 0 TO WS-EP-RECS
+              MOVE 0 TO WS-ROW-NUM
+              MOVE "N" TO WS-EOF-TRAINING
               OPEN INPUT TRAINING
-              PERFORM 100 TIMES
-                 READ TRAINING INTO X
-                     MOVE FEATURE1 TO FEAT1
-                     MOVE FEATURE2 TO FEAT2
-                     MOVE FEATURE3 TO FEAT3
-                     MOVE FEATURE4 TO FEAT4
-                     COMPUTE PREDICTION = B
-                     COMPUTE PREDICTION = PREDICTION + W1 * FEAT1
-                     COMPUTE PREDICTION = PREDICTION + W2 * FEAT2
-                     COMPUTE PREDICTION = PREDICTION + W3 * FEAT3
-                     COMPUTE PREDICTION = PREDICTION + W4 * FEAT4
-                     COMPUTE ERR = Y - PREDICTION
-                     COMPUTE B = B + ERR * LR
-                     COMPUTE TMP = W1 * FEAT1 * ERR * LR
-                     COMPUTE W1 = W1 + TMP
-                     COMPUTE TMP = W2 * FEAT2 * ERR * LR
-                     COMPUTE W2 = W2 + TMP
-                     COMPUTE TMP = W3 * FEAT3 * ERR * LR
-                     COMPUTE W3 = W3 + TMP
-                     COMPUTE TMP = W4 * FEAT4 * ERR * LR
-                     COMPUTE W4 = W4 + TMP
+              READ TRAINING
+                  AT END CONTINUE
+              END-READ
+              PERFORM UNTIL WS-EOF-TRAINING = "Y"
+                      OR WS-ROW-NUM >= WS-TRAIN-COUNT
+                 READ TRAINING
+                     AT END MOVE "Y" TO WS-EOF-TRAINING
+                     NOT AT END
+                         ADD 1 TO WS-ROW-NUM
+                         PERFORM 7100-VALIDATE-ROW
+                         IF WS-ROW-VALID = "Y"
+                             ADD 1 TO WS-EP-RECS
+                             PERFORM 7200-SCORE-ROW
+                             IF PREDICTION > 0.5
+                                 MOVE 1 TO WS-CLASS
+                             ELSE
+                                 MOVE 0 TO WS-CLASS
+                             END-IF
+                             IF WS-CLASS = WS-Y
+                                 ADD 1 TO WS-EP-OK
+                             END-IF
+                             COMPUTE ERR = WS-Y - PREDICTION
+                             ADD FUNCTION ABS(ERR) TO WS-EP-ERR
+                             COMPUTE B = B + ERR * LR
+                             PERFORM VARYING WS-IDX FROM 1 BY 1
+                                     UNTIL WS-IDX > WS-NUM-FEAT
+                                 COMPUTE TMP = WS-W(WS-IDX) *
+                                       WS-FEAT-N(WS-IDX) * ERR * LR
+                                 COMPUTE WS-W(WS-IDX) =
+                                       WS-W(WS-IDX) + TMP
+                             END-PERFORM
+                         END-IF
              END-PERFORM
              CLOSE TRAINING
+             IF WS-EP-RECS > 0
+                 MOVE WS-EPOCH TO WS-RL-EPOCH
+                 COMPUTE WS-RL-AVGERR = WS-EP-ERR / WS-EP-RECS
+                 COMPUTE WS-RL-ACCURACY = WS-EP-OK * 100 / WS-EP-RECS
+                 MOVE WS-REPORT-LINE TO REPORT-REC
+                 WRITE REPORT-REC
+                 DISPLAY WS-REPORT-LINE
+             ELSE
+                 MOVE WS-EPOCH TO WS-NR-EPOCH
+                 MOVE WS-NOREC-LINE TO REPORT-REC
+                 WRITE REPORT-REC
+                 DISPLAY WS-NOREC-LINE
+             END-IF
+             PERFORM 7600-SAVE-CHECKPOINT
            END-PERFORM
-           DISPLAY "ENTER 4 VALUES"
-           ACCEPT F1
-           ACCEPT F2
-           ACCEPT F3
-           ACCEPT F4
-           COMPUTE PREDICTION = B + W1 * F1
-           COMPUTE PREDICTION = PREDICTION + W2 * F2
-           COMPUTE PREDICTION = PREDICTION + W3 * F3
-           COMPUTE PREDICTION = PREDICTION + W4 * F4
-           IF PREDICTION > 0.5
-               DISPLAY "1"
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+           PERFORM 7700-HOLDOUT-EVAL.
+
+       7100-VALIDATE-ROW.
+           MOVE "Y" TO WS-ROW-VALID
+           MOVE SPACES TO EXC-REC
+           MOVE TRAINING-REC(1:40) TO EXC-DATA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               COMPUTE WS-START = (WS-IDX - 1) * 4 + 1
+               MOVE TRAINING-REC(WS-START:4) TO WS-FEAT-X(WS-IDX)
+               IF WS-FEAT-X(WS-IDX) NOT NUMERIC
+                   MOVE "N" TO WS-ROW-VALID
+                   MOVE "NON-NUMERIC FEATURE VALUE" TO EXC-REASON
+               END-IF
+           END-PERFORM
+           COMPUTE WS-START = WS-NUM-FEAT * 4 + 1
+           IF TRAINING-REC(WS-START:1) NOT NUMERIC
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "Y IS NOT 0 OR 1" TO EXC-REASON
+               MOVE 0 TO WS-Y
            ELSE
-               DISPLAY "0"
+               MOVE TRAINING-REC(WS-START:1) TO WS-Y
+               IF WS-ROW-VALID = "Y" AND WS-Y NOT = 0 AND WS-Y NOT = 1
+                   MOVE "N" TO WS-ROW-VALID
+                   MOVE "Y IS NOT 0 OR 1" TO EXC-REASON
+               END-IF
            END-IF
-           STOP RUN.
+           IF WS-ROW-VALID = "N"
+               WRITE EXC-REC
+           END-IF.
+
+       7200-SCORE-ROW.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               MOVE WS-FEAT-X(WS-IDX) TO WS-FEAT-N(WS-IDX)
+           END-PERFORM
+           COMPUTE PREDICTION = B
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               COMPUTE PREDICTION = PREDICTION +
+                       WS-W(WS-IDX) * WS-FEAT-N(WS-IDX)
+           END-PERFORM.
+
+       7500-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "CHECKPT.DAT NOT FOUND, STARTING FRESH"
+                   NOT AT END
+                       MOVE CKPT-NUM-FEAT TO WS-NUM-FEAT
+                       MOVE CKPT-B TO B
+                       PERFORM VARYING WS-IDX FROM 1 BY 1
+                               UNTIL WS-IDX > WS-NUM-FEAT
+                           MOVE CKPT-W(WS-IDX) TO WS-W(WS-IDX)
+                       END-PERFORM
+                       COMPUTE WS-START-EPOCH = CKPT-EPOCH + 1
+                       MOVE "Y" TO WS-CKPT-FOUND
+                       DISPLAY "RESUMING TRAINING AT EPOCH "
+                               WS-START-EPOCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "CHECKPT.DAT NOT FOUND, STARTING FRESH"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       7600-SAVE-CHECKPOINT.
+           INITIALIZE CKPT-REC
+           MOVE WS-EPOCH TO CKPT-EPOCH
+           MOVE WS-NUM-FEAT TO CKPT-NUM-FEAT
+           MOVE B TO CKPT-B
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               MOVE WS-W(WS-IDX) TO CKPT-W(WS-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       7700-HOLDOUT-EVAL.
+           MOVE 0 TO WS-HOLD-OK
+           MOVE 0 TO WS-HOLD-TOTAL
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF WS-EXC-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           OPEN INPUT TRAINING
+           READ TRAINING
+               AT END CONTINUE
+           END-READ
+           PERFORM WS-TRAIN-COUNT TIMES
+               READ TRAINING
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM
+           PERFORM WS-HOLDOUT-COUNT TIMES
+               READ TRAINING
+                   AT END CONTINUE
+                   NOT AT END
+                       PERFORM 7100-VALIDATE-ROW
+                       IF WS-ROW-VALID = "Y"
+                           ADD 1 TO WS-HOLD-TOTAL
+                           PERFORM 7200-SCORE-ROW
+                           IF PREDICTION > 0.5
+                               MOVE 1 TO WS-CLASS
+                           ELSE
+                               MOVE 0 TO WS-CLASS
+                           END-IF
+                           IF WS-CLASS = WS-Y
+                               ADD 1 TO WS-HOLD-OK
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAINING
+           CLOSE EXCEPTIONS-FILE
+           IF WS-HOLD-TOTAL > 0
+               COMPUTE WS-HL-ACCURACY =
+                       WS-HOLD-OK * 100 / WS-HOLD-TOTAL
+               DISPLAY WS-HOLD-LINE
+               OPEN EXTEND REPORT-FILE
+               MOVE WS-HOLD-LINE TO REPORT-REC
+               WRITE REPORT-REC
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY "NO HELD-OUT RECORDS TO EVALUATE"
+           END-IF.
+
+       8000-LOAD-WEIGHTS.
+           OPEN INPUT WEIGHTS-FILE
+           IF WS-WEIGHTS-STATUS = "00"
+               READ WEIGHTS-FILE
+                   AT END
+                       DISPLAY "WEIGHTS.DAT NOT FOUND, TRAINING A NEW "
+                               "MODEL"
+                       MOVE "N" TO WS-WEIGHTS-FOUND
+                   NOT AT END
+                       MOVE WT-NUM-FEAT TO WS-NUM-FEAT
+                       MOVE WT-B TO B
+                       PERFORM VARYING WS-IDX FROM 1 BY 1
+                               UNTIL WS-IDX > WS-NUM-FEAT
+                           MOVE WT-W(WS-IDX) TO WS-W(WS-IDX)
+                       END-PERFORM
+                       MOVE "Y" TO WS-WEIGHTS-FOUND
+               END-READ
+               CLOSE WEIGHTS-FILE
+           ELSE
+               DISPLAY "WEIGHTS.DAT NOT FOUND, TRAINING A NEW MODEL"
+               MOVE "N" TO WS-WEIGHTS-FOUND
+               CLOSE WEIGHTS-FILE
+           END-IF.
+
+       8100-SAVE-WEIGHTS.
+           INITIALIZE WT-REC
+           MOVE WS-NUM-FEAT TO WT-NUM-FEAT
+           MOVE B TO WT-B
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               MOVE WS-W(WS-IDX) TO WT-W(WS-IDX)
+           END-PERFORM
+           OPEN OUTPUT WEIGHTS-FILE
+           WRITE WT-REC
+           CLOSE WEIGHTS-FILE.
+
+       8200-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TS
+           MOVE B TO WS-B-DISP
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE 1 TO WS-PTR
+           STRING WS-TS(1:8) DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-TS(9:6) DELIMITED BY SIZE
+                  " FILE=DATA.DAT" DELIMITED BY SIZE
+                  " RECS=" DELIMITED BY SIZE
+                  WS-TRAIN-COUNT DELIMITED BY SIZE
+                  " IT=" DELIMITED BY SIZE
+                  IT DELIMITED BY SIZE
+                  " B=" DELIMITED BY SIZE
+                  WS-B-DISP DELIMITED BY SIZE
+                  " W=" DELIMITED BY SIZE
+             INTO WS-AUDIT-LINE
+             WITH POINTER WS-PTR
+           END-STRING
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-FEAT
+               MOVE WS-W(WS-IDX) TO WS-W-DISP
+               STRING WS-W-DISP DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                 INTO WS-AUDIT-LINE
+                 WITH POINTER WS-PTR
+               END-STRING
+           END-PERFORM
+           MOVE WS-AUDIT-LINE TO AUDIT-REC
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
+       9000-BATCH-SCORE.
+           MOVE "N" TO WS-EOF-CANDIDATES
+           OPEN INPUT CANDIDATES
+           IF WS-CAND-STATUS NOT = "00"
+               DISPLAY "CANDIDATES.DAT NOT FOUND, SKIPPING BATCH SCORE"
+           ELSE
+               OPEN OUTPUT RESULTS
+               PERFORM UNTIL WS-EOF-CANDIDATES = "Y"
+                   READ CANDIDATES
+                       AT END
+                           MOVE "Y" TO WS-EOF-CANDIDATES
+                       NOT AT END
+                           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                   UNTIL WS-IDX > WS-NUM-FEAT
+                               COMPUTE WS-START = (WS-IDX - 1) * 4 + 1
+                               MOVE CAND-REC(WS-START:4)
+                                   TO WS-FEAT-X(WS-IDX)
+                           END-PERFORM
+                           PERFORM 7200-SCORE-ROW
+                           IF PREDICTION > 0.5
+                               MOVE "1" TO RES-REC
+                           ELSE
+                               MOVE "0" TO RES-REC
+                           END-IF
+                           WRITE RES-REC
+                   END-READ
+               END-PERFORM
+               CLOSE RESULTS
+           END-IF
+           CLOSE CANDIDATES.
